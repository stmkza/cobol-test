@@ -1,27 +1,896 @@
-123456*8901234567890123456789012345678901234567890
-       IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     FIZZBUZZ.
-
-       DATA            DIVISION.
-       WORKING-STORAGE SECTION.
-       01 I PICTURE 9(2) VALUE 0.
-       01 MOD3 PICTURE 9(1) VALUE 0.
-       01 MOD5 PICTURE 9(1) VALUE 0.
-
-       PROCEDURE       DIVISION.
-           PERFORM 50 TIMES
-               ADD 1 TO I
-               COMPUTE MOD3 = FUNCTION MOD(I 3)
-               COMPUTE MOD5 = FUNCTION MOD(I 5)
-               IF MOD3 = 0 AND MOD5 = 0 THEN
-                   DISPLAY "FizzBuzz"
-               ELSE IF MOD3 = 0 THEN
-                   DISPLAY "Fizz"
-               ELSE IF MOD5 = 0 THEN
-                   DISPLAY "Buzz"
-               ELSE
-                   DISPLAY I
-               END-IF
-           END-PERFORM.
-           STOP RUN.
-
+000010 IDENTIFICATION  DIVISION.
+000020 PROGRAM-ID.     FIZZBUZZ.
+000030 AUTHOR.         J R MERCER.
+000040 INSTALLATION.   BATCH PRODUCTION SUPPORT.
+000050 DATE-WRITTEN.   2024-02-11.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MOD HISTORY:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  ---------------------------------------
+000110*    2024-02-11  JRM  ORIGINAL PROGRAM.
+000120*    2026-08-08  JRM  READ UPPER BOUND AND DIVISORS FROM A
+000130*                     CONTROL FILE INSTEAD OF LITERALS, WITH
+000140*                     A FALLBACK TO 50/3/5 WHEN THE FILE IS
+000150*                     NOT PRESENT.
+000160*    2026-08-08  JRM  REPLACED THE MOD3/MOD5 IF/ELSE CHAIN WITH
+000170*                     AN N-ENTRY DIVISOR/LABEL RULES TABLE
+000180*                     LOADED FROM THE FIZZRULES FILE, SO A NEW
+000190*                     RULE (E.G. 7 -> "WHIZZ") IS A DATA CHANGE.
+000200*    2026-08-08  JRM  ROUTED CLASSIFICATION OUTPUT TO THE
+000210*                     FIZZBUZZ-RPT PRINT FILE, WITH HEADING
+000220*                     LINES AND PAGE BREAKS, IN PLACE OF DISPLAY.
+000230*    2026-08-08  JRM  ADDED END-OF-RUN CONTROL TOTALS (NONE/
+000240*                     SINGLE/MULTIPLE RULE MATCHES) PRINTED ON
+000250*                     THE REPORT AND WRITTEN TO A SUMMARY FILE.
+000260*    2026-08-08  JRM  ADDED CHECKPOINT/RESTART: I IS COMMITTED
+000270*                     TO A CHECKPOINT FILE EVERY WS-CKPT-
+000280*                     INTERVAL ITERATIONS AND RESUMED FROM
+000290*                     THERE ON THE NEXT RUN.
+000300*    2026-08-08  JRM  ADDED ORDER-FILE-DRIVEN MODE: WHEN THE
+000310*                     CONTROL FILE SELECTS MODE "O", VALUES
+000320*                     ARE CLASSIFIED FROM THE UPSTREAM ORDER-
+000330*                     FILE EXTRACT INSTEAD OF A SYNTHETIC
+000340*                     COUNTER, AND THE LABEL IS WRITTEN NEXT
+000350*                     TO EACH ORIGINAL ORDER RECORD.
+000360*    2026-08-08  JRM  ADDED A DETAIL AUDIT TRAIL: EVERY VALUE
+000370*                     CLASSIFIED, IN EITHER MODE, WRITES A RECORD
+000380*                     TO THE AUDIT-FILE SHOWING THE RUN-ID, TIME,
+000390*                     THE FIRST TWO RULE MOD RESULTS, AND THE
+000400*                     LABEL CHOSEN.
+000410*    2026-08-08  JRM  ADDED AN ERROR REPORT AND RETURN-CODE:
+000420*                     BAD PARAMETERS, BAD DATA RECORDS, AND
+000430*                     FAILED FILE OPENS ARE NOW LOGGED TO THE
+000440*                     ERROR-FILE AND REFLECTED IN THE FINAL
+000450*                     RETURN-CODE SO THE JOB SCHEDULER CAN TELL
+000460*                     A CLEAN RUN FROM ONE THAT SKIPPED SOMETHING.
+000470******************************************************************
+000480
+000490 ENVIRONMENT     DIVISION.
+000500 CONFIGURATION   SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530
+000540 INPUT-OUTPUT    SECTION.
+000550 FILE-CONTROL.
+000560     SELECT CONTROL-FILE
+000570         ASSIGN TO "CTLFILE"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-CTL-FILE-STATUS.
+000600
+000610     SELECT RULES-FILE
+000620         ASSIGN TO "RULEFILE"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-RUL-FILE-STATUS.
+000650
+000660     SELECT FIZZBUZZ-RPT
+000670         ASSIGN TO "FIZZRPT"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-RPT-FILE-STATUS.
+000700
+000710     SELECT SUMMARY-FILE
+000720         ASSIGN TO "FIZZSUM"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-SUM-FILE-STATUS.
+000750
+000760     SELECT CHECKPOINT-FILE
+000770         ASSIGN TO "CHKPTFL"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790          FILE STATUS IS WS-CKP-FILE-STATUS.
+000800
+000810     SELECT ORDER-FILE
+000820         ASSIGN TO "ORDRFILE"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-ORD-FILE-STATUS.
+000850
+000860     SELECT ORDER-FILE-OUT
+000870         ASSIGN TO "ORDROUT"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-ORO-FILE-STATUS.
+000900
+000910     SELECT AUDIT-FILE
+000920         ASSIGN TO "AUDITLOG"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-AUD-FILE-STATUS.
+000950
+000960     SELECT ERROR-FILE
+000970         ASSIGN TO "ERRRPT"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-ERR-FILE-STATUS.
+001000
+001010 DATA            DIVISION.
+001020 FILE            SECTION.
+001030 FD  CONTROL-FILE
+001040     RECORDING MODE IS F.
+001050 01  CONTROL-FILE-RECORD           PIC X(31).
+001060
+001070 FD  RULES-FILE
+001080     RECORDING MODE IS F.
+001090 01  RULES-FILE-RECORD             PIC X(13).
+001100 FD  FIZZBUZZ-RPT
+001110     RECORDING MODE IS F.
+001120 01  FIZZBUZZ-RPT-RECORD           PIC X(80).
+001130
+001140 FD  SUMMARY-FILE
+001150     RECORDING MODE IS F.
+001160 01  SUMMARY-FILE-RECORD           PIC X(38).
+001170
+001180 FD  CHECKPOINT-FILE
+001190     RECORDING MODE IS F.
+001200  01  CHECKPOINT-FILE-RECORD        PIC X(10).
+001210
+001220 FD  ORDER-FILE
+001230     RECORDING MODE IS F.
+001240 01  ORDER-FILE-RECORD              PIC X(45).
+001250
+001260 FD  ORDER-FILE-OUT
+001270     RECORDING MODE IS F.
+001280 01  ORDER-FILE-OUT-RECORD          PIC X(77).
+001290
+001300 FD  AUDIT-FILE
+001310     RECORDING MODE IS F.
+001320 01  AUDIT-FILE-RECORD              PIC X(57).
+001330
+001340 FD  ERROR-FILE
+001350     RECORDING MODE IS F.
+001360 01  ERROR-FILE-RECORD              PIC X(68).
+001370
+001380 WORKING-STORAGE SECTION.
+001390******************************************************************
+001400*    CONTROL FILE AND FIZZRULES FILE RECORD LAYOUTS
+001410******************************************************************
+001420 COPY FBCTLREC.
+001430 COPY FBRULREC.
+001440 COPY FBRULTBL.
+001450 COPY FBRPTLIN.
+001460 COPY FBSUMREC.
+001470 COPY FBCKPREC.
+001480 COPY FBORDREC.
+001490 COPY FBAUDREC.
+001500 COPY FBORDOUT.
+001510 COPY FBERRREC.
+001520
+001530******************************************************************
+001540*    SWITCHES AND FILE STATUS FIELDS
+001550******************************************************************
+001560 01  WS-CTL-FILE-STATUS            PIC X(02) VALUE "00".
+001570     88  WS-CTL-FILE-OK            VALUE "00".
+001580     88  WS-CTL-FILE-NOT-FOUND     VALUE "35".
+001590     88  WS-CTL-FILE-AT-EOF        VALUE "10".
+001600
+001610 01  WS-RUL-FILE-STATUS            PIC X(02) VALUE "00".
+001620     88  WS-RUL-FILE-OK            VALUE "00".
+001630     88  WS-RUL-FILE-NOT-FOUND     VALUE "35".
+001640     88  WS-RUL-FILE-AT-EOF        VALUE "10".
+001650 01  WS-RPT-FILE-STATUS            PIC X(02) VALUE "00".
+001660     88  WS-RPT-FILE-OK            VALUE "00".
+001670 01  WS-SUM-FILE-STATUS            PIC X(02) VALUE "00".
+001680     88  WS-SUM-FILE-OK            VALUE "00".
+001690 01  WS-CKP-FILE-STATUS            PIC X(02) VALUE "00".
+001700     88  WS-CKP-FILE-OK            VALUE "00".
+001710     88  WS-CKP-FILE-AT-EOF        VALUE "10".
+001720
+001730 01  WS-ORD-FILE-STATUS            PIC X(02) VALUE "00".
+001740     88  WS-ORD-FILE-OK            VALUE "00".
+001750     88  WS-ORD-FILE-NOT-FOUND     VALUE "35".
+001760     88  WS-ORD-FILE-AT-EOF        VALUE "10".
+001770 01  WS-ORO-FILE-STATUS            PIC X(02) VALUE "00".
+001780     88  WS-ORO-FILE-OK            VALUE "00".
+001790
+001800 01  WS-AUD-FILE-STATUS            PIC X(02) VALUE "00".
+001810     88  WS-AUD-FILE-OK            VALUE "00".
+001820
+001830 01  WS-ERR-FILE-STATUS            PIC X(02) VALUE "00".
+001840     88  WS-ERR-FILE-OK            VALUE "00".
+001850
+001860 01  WS-SWITCHES.
+001870     05  WS-CTL-FILE-SW            PIC X(01) VALUE "N".
+001880         88  WS-CTL-FILE-OPENED    VALUE "Y".
+001890     05  WS-RUL-FILE-SW            PIC X(01) VALUE "N".
+001900         88  WS-RUL-FILE-OPENED    VALUE "Y".
+001910     05  WS-RPT-FILE-SW            PIC X(01) VALUE "N".
+001920         88  WS-RPT-FILE-OPENED    VALUE "Y".
+001930     05  WS-SUM-FILE-SW            PIC X(01) VALUE "N".
+001940         88  WS-SUM-FILE-OPENED    VALUE "Y".
+001950     05  WS-CKP-FILE-SW            PIC X(01) VALUE "N".
+001960         88  WS-CKP-FILE-OPENED    VALUE "Y".
+001970     05  WS-ORD-FILE-SW            PIC X(01) VALUE "N".
+001980         88  WS-ORD-FILE-OPENED    VALUE "Y".
+001990     05  WS-ORO-FILE-SW            PIC X(01) VALUE "N".
+002000         88  WS-ORO-FILE-OPENED    VALUE "Y".
+002001     05  WS-ORD-SKIP-SW            PIC X(01) VALUE "N".
+002002         88  WS-ORD-SKIPPING       VALUE "Y".
+002010     05  WS-AUD-FILE-SW            PIC X(01) VALUE "N".
+002020         88  WS-AUD-FILE-OPENED    VALUE "Y".
+002030     05  WS-ERR-FILE-SW            PIC X(01) VALUE "N".
+002040         88  WS-ERR-FILE-OPENED    VALUE "Y".
+002041     05  WS-LBL-OVERFLOW-SW        PIC X(01) VALUE "N".
+002042         88  WS-LBL-OVERFLOW       VALUE "Y".
+002050
+002060******************************************************************
+002070*    WORKING COUNTERS AND FIZZBUZZ CLASSIFICATION FIELDS
+002080******************************************************************
+002090 01  I                             PIC 9(05) VALUE 0.
+002100 01  WS-MOD-RESULT                 PIC 9(03) VALUE 0.
+002110
+002120 01  WS-UPPER-BOUND                PIC 9(05) VALUE 50.
+002140
+002150 01  WS-RUN-MODE                  PIC X(01) VALUE "B".
+002160     88  WS-RUN-MODE-BATCH        VALUE "B".
+002170     88  WS-RUN-MODE-ORDER        VALUE "O".
+002180
+002190 01  WS-RESULT-LABEL               PIC X(60) VALUE SPACES.
+002200 01  WS-RESULT-PTR                 PIC 9(03) VALUE 1.
+002210
+002220******************************************************************
+002230*    AUDIT TRAIL FIELDS
+002240******************************************************************
+002250 01  WS-RUN-ID                    PIC X(08) VALUE SPACES.
+002260 01  WS-AUDIT-TIME                PIC 9(08) VALUE 0.
+002270 01  WS-AUD-MOD1-RESULT            PIC 9(03) VALUE 0.
+002280 01  WS-AUD-MOD2-RESULT            PIC 9(03) VALUE 0.
+002290
+002300******************************************************************
+002310*    ERROR REPORT FIELDS
+002320******************************************************************
+002330 01  WS-ERROR-COUNT               PIC 9(05) VALUE 0.
+002340 01  WS-ERR-SOURCE                PIC X(10) VALUE SPACES.
+002350 01  WS-ERR-REASON                PIC X(50) VALUE SPACES.
+002360
+002370******************************************************************
+002380*    REPORT HEADING AND LINE-COUNT CONTROL FIELDS
+002390******************************************************************
+002400 01  WS-RUN-DATE                   PIC X(10) VALUE SPACES.
+002410 01  WS-CURRENT-DATE.
+002420     05  WS-CD-YEAR                PIC 9(04).
+002430     05  WS-CD-MONTH               PIC 9(02).
+002440     05  WS-CD-DAY                 PIC 9(02).
+002450 01  WS-PAGE-NO                    PIC 9(04) VALUE 1.
+002460 01  WS-LINES-ON-PAGE              PIC 9(02) VALUE 0.
+002470 01  WS-LINES-PER-PAGE             PIC 9(02) VALUE 50.
+002480
+002490******************************************************************
+002500*    END-OF-RUN CONTROL TOTALS
+002510******************************************************************
+002520 01  WS-MATCH-COUNT                PIC 9(02) VALUE 0.
+002530 01  WS-CONTROL-TOTALS.
+002540     05  WS-CNT-NONE                PIC 9(07) VALUE 0.
+002550     05  WS-CNT-SINGLE              PIC 9(07) VALUE 0.
+002560     05  WS-CNT-MULTIPLE            PIC 9(07) VALUE 0.
+002570     05  WS-CNT-TOTAL               PIC 9(07) VALUE 0.
+002580
+002590******************************************************************
+002600*    CHECKPOINT/RESTART CONTROL FIELDS
+002610******************************************************************
+002620 01  WS-RESTART-I                  PIC 9(05) VALUE 0.
+002630 01  WS-CKPT-INTERVAL              PIC 9(05) VALUE 10.
+002640 01  WS-CKPT-COUNTER               PIC 9(05) VALUE 0.
+002650 01  WS-REMAINING-COUNT             PIC 9(05) VALUE 0.
+002651 01  WS-CKPT-LAST-STATUS           PIC X(01) VALUE "C".
+002652     88  WS-CKPT-WAS-RUNNING       VALUE "R".
+002653 01  WS-RUN-COMPLETE-SW            PIC X(01) VALUE "N".
+002654     88  WS-RUN-FULLY-COMPLETE     VALUE "Y".
+002660 PROCEDURE       DIVISION.
+002670 0000-MAINLINE.
+002680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002690     PERFORM 2000-PROCESS-ITEMS THRU 2000-EXIT.
+002700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002710     STOP RUN.
+002720
+002730******************************************************************
+002740*    1000-INITIALIZE -- OPEN THE CONTROL FILE AND FIZZRULES
+002750*    FILE AND LOAD THE RUN PARAMETERS.  WHEN EITHER FILE IS
+002760*    NOT PRESENT THE SHOP-STANDARD DEFAULTS STAY IN EFFECT:
+002770*    UPPER BOUND 50, RULES (3 -> "Fizz"), (5 -> "Buzz").
+002780******************************************************************
+002790 1000-INITIALIZE.
+002800     OPEN OUTPUT ERROR-FILE.
+002801     IF NOT WS-ERR-FILE-OK
+002802*        THE ERROR-REPORTING FILE ITSELF DID NOT OPEN, SO THERE
+002803*        IS NO STRUCTURED CHANNEL LEFT TO SAY WHY -- DISPLAY IS
+002804*        THE ONLY CHANNEL STILL AVAILABLE FOR THIS ONE CASE.
+002805         DISPLAY "FIZZBUZZ: ERROR FILE OPEN FAILED -- RUN ABORTED"
+002806         MOVE 16 TO RETURN-CODE
+002807         STOP RUN
+002808     END-IF.
+002810     SET WS-ERR-FILE-OPENED TO TRUE.
+002820     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002830     MOVE WS-CURRENT-DATE TO WS-RUN-ID.
+002840     OPEN INPUT CONTROL-FILE.
+002850     IF WS-CTL-FILE-OK
+002860         SET WS-CTL-FILE-OPENED TO TRUE
+002870         PERFORM 1100-READ-CONTROL-PARMS THRU 1100-EXIT
+002880     ELSE
+002890         IF NOT WS-CTL-FILE-NOT-FOUND
+002900             MOVE "CTLFILE"   TO WS-ERR-SOURCE
+002910             MOVE "CONTROL FILE OPEN FAILED, DEFAULTS USED"
+002920                 TO WS-ERR-REASON
+002930             PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+002940         END-IF
+002950     END-IF.
+002970     OPEN INPUT RULES-FILE.
+002980     IF WS-RUL-FILE-OK
+002990         SET WS-RUL-FILE-OPENED TO TRUE
+003000         PERFORM 1200-LOAD-RULES-TABLE THRU 1200-EXIT
+003010     ELSE
+003020         IF NOT WS-RUL-FILE-NOT-FOUND
+003030             MOVE "RULEFILE"  TO WS-ERR-SOURCE
+003040             MOVE "RULES FILE OPEN FAILED, DEFAULTS USED"
+003050                 TO WS-ERR-REASON
+003060             PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003070         END-IF
+003080         PERFORM 1300-LOAD-DEFAULT-RULES THRU 1300-EXIT
+003090     END-IF.
+003100     OPEN OUTPUT FIZZBUZZ-RPT.
+003110     IF NOT WS-RPT-FILE-OK
+003120         MOVE "FIZZRPT"    TO WS-ERR-SOURCE
+003130         MOVE "REPORT FILE OPEN FAILED -- RUN ABORTED"
+003140             TO WS-ERR-REASON
+003150         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003160         MOVE 16 TO RETURN-CODE
+003170         STOP RUN
+003180     END-IF.
+003190     SET WS-RPT-FILE-OPENED TO TRUE.
+003200     STRING WS-CD-MONTH "/" WS-CD-DAY "/" WS-CD-YEAR
+003210         DELIMITED BY SIZE INTO WS-RUN-DATE.
+003220     PERFORM 1400-PRINT-HEADINGS THRU 1400-EXIT.
+003230     OPEN OUTPUT SUMMARY-FILE.
+003240     IF NOT WS-SUM-FILE-OK
+003250         MOVE "FIZZSUM"    TO WS-ERR-SOURCE
+003260         MOVE "SUMMARY FILE OPEN FAILED -- RUN ABORTED"
+003270             TO WS-ERR-REASON
+003280         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003290         MOVE 16 TO RETURN-CODE
+003300         STOP RUN
+003310     END-IF.
+003320     SET WS-SUM-FILE-OPENED TO TRUE.
+003330     PERFORM 1500-READ-LAST-CHECKPOINT THRU 1500-EXIT.
+003340     OPEN OUTPUT AUDIT-FILE.
+003350     IF NOT WS-AUD-FILE-OK
+003360         MOVE "AUDITLOG"   TO WS-ERR-SOURCE
+003370         MOVE "AUDIT FILE OPEN FAILED -- RUN ABORTED"
+003380             TO WS-ERR-REASON
+003390         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003400         MOVE 16 TO RETURN-CODE
+003410         STOP RUN
+003420     END-IF.
+003430     SET WS-AUD-FILE-OPENED TO TRUE.
+003440     GO TO 1000-EXIT.
+003450 1000-EXIT.
+003460     EXIT.
+003470******************************************************************
+003480*    NOTE: AN EARLIER REVISION CARRIED A 1050-VALIDATE-BOUND
+003490*    PARAGRAPH HERE THAT ABORTED THE RUN IF THE UPPER BOUND READ
+003500*    FROM CTLFILE COULD NOT FIT IN THE I COUNTER.  FB-CTL-UPPER-
+003510*    BOUND AND I ARE BOTH PIC 9(05), SO THAT COMPARISON CAN NEVER
+003520*    BE TRUE AS LONG AS THE TWO STAY THE SAME WIDTH, AND THE
+003530*    PARAGRAPH WAS REMOVED RATHER THAN LEFT AS DEAD CODE.  IF
+003540*    FB-CTL-UPPER-BOUND (COPYBOOK FBCTLREC) IS EVER WIDENED
+003550*    BEYOND I'S OWN PICTURE, A REAL BOUND-VS-I-WIDTH CHECK WILL
+003560*    BE NEEDED AGAIN.
+003570******************************************************************
+003660
+003670 1100-READ-CONTROL-PARMS.
+003680     READ CONTROL-FILE INTO FB-CONTROL-RECORD
+003690         AT END
+003700             SET WS-CTL-FILE-AT-EOF TO TRUE
+003710             GO TO 1100-EXIT
+003720     END-READ.
+003730     IF WS-CTL-FILE-OK
+003740         IF FB-CTL-UPPER-BOUND NOT NUMERIC
+003750             MOVE "CTLFILE"   TO WS-ERR-SOURCE
+003760             MOVE "UPPER BOUND NOT NUMERIC, DEFAULT 50 USED"
+003770                 TO WS-ERR-REASON
+003780             PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003790         ELSE
+003800             MOVE FB-CTL-UPPER-BOUND  TO WS-UPPER-BOUND
+003810         END-IF
+003820         IF FB-CTL-MODE NOT = SPACE
+003821             IF FB-CTL-MODE = "B" OR FB-CTL-MODE = "O"
+003822                 MOVE FB-CTL-MODE TO WS-RUN-MODE
+003823             ELSE
+003824                 MOVE "CTLFILE"   TO WS-ERR-SOURCE
+003825                 MOVE "RUN MODE NOT B OR O, DEFAULT BATCH USED"
+003826                     TO WS-ERR-REASON
+003827                 PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003828             END-IF
+003830         END-IF
+003850     END-IF.
+003860     GO TO 1100-EXIT.
+003870 1100-EXIT.
+003880     EXIT.
+003890
+003900******************************************************************
+003910*    1200-LOAD-RULES-TABLE -- READ EVERY FIZZRULES RECORD INTO
+003920*    FB-RULES-TABLE, IN FILE ORDER, UP TO THE TABLE MAXIMUM.
+003930******************************************************************
+003940 1200-LOAD-RULES-TABLE.
+003950     PERFORM 1210-READ-ONE-RULE THRU 1210-EXIT
+003960         UNTIL WS-RUL-FILE-AT-EOF
+003970            OR FB-RUL-COUNT = 20.
+003971     IF NOT WS-RUL-FILE-AT-EOF
+003972         MOVE "RULEFILE"  TO WS-ERR-SOURCE
+003973         MOVE "RULES FILE HAS OVER 20, REST SKIPPED"
+003974             TO WS-ERR-REASON
+003975         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+003976     END-IF.
+003980     GO TO 1200-EXIT.
+003990 1200-EXIT.
+004000     EXIT.
+004010
+004020 1210-READ-ONE-RULE.
+004030     READ RULES-FILE INTO FB-RULE-RECORD
+004040         AT END
+004050             SET WS-RUL-FILE-AT-EOF TO TRUE
+004060             GO TO 1210-EXIT
+004070     END-READ.
+004080     IF FB-RUL-DIVISOR NOT NUMERIC OR FB-RUL-DIVISOR = 0
+004090         MOVE "RULEFILE"  TO WS-ERR-SOURCE
+004100         MOVE "RULE RECORD HAS AN INVALID DIVISOR, SKIPPED"
+004110             TO WS-ERR-REASON
+004120         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+004130         GO TO 1210-EXIT
+004140     END-IF.
+004150     ADD 1 TO FB-RUL-COUNT.
+004160     SET FB-RUL-IDX TO FB-RUL-COUNT.
+004170     MOVE FB-RUL-DIVISOR TO FB-RUL-TBL-DIVISOR (FB-RUL-IDX).
+004180     MOVE FB-RUL-LABEL   TO FB-RUL-TBL-LABEL (FB-RUL-IDX).
+004190     GO TO 1210-EXIT.
+004200 1210-EXIT.
+004210     EXIT.
+004220
+004230******************************************************************
+004240*    1300-LOAD-DEFAULT-RULES -- NO FIZZRULES FILE WAS FOUND;
+004250*    FALL BACK TO THE TWO SHOP-STANDARD RULES.
+004260******************************************************************
+004270 1300-LOAD-DEFAULT-RULES.
+004280     MOVE 2 TO FB-RUL-COUNT.
+004290     MOVE 3 TO FB-RUL-TBL-DIVISOR (1).
+004300     MOVE "Fizz"      TO FB-RUL-TBL-LABEL (1).
+004310     MOVE 5 TO FB-RUL-TBL-DIVISOR (2).
+004320     MOVE "Buzz"      TO FB-RUL-TBL-LABEL (2).
+004330     GO TO 1300-EXIT.
+004340 1300-EXIT.
+004350     EXIT.
+004360
+004370******************************************************************
+004380*    1400-PRINT-HEADINGS -- WRITE THE TWO REPORT HEADING LINES
+004390*    AND RESET THE PAGE LINE COUNT.
+004400******************************************************************
+004410 1400-PRINT-HEADINGS.
+004420     MOVE WS-RUN-DATE TO FB-RPT-H1-RUN-DATE.
+004430     MOVE WS-PAGE-NO  TO FB-RPT-H1-PAGE-NO.
+004440     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-HEADING-1.
+004450     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-HEADING-2.
+004460     MOVE 0 TO WS-LINES-ON-PAGE.
+004470     GO TO 1400-EXIT.
+004480 1400-EXIT.
+004490     EXIT.
+004500
+004510******************************************************************
+004520*    1500-READ-LAST-CHECKPOINT -- OPEN THE CHECKPOINT FILE LEFT
+004530*    BY A PRIOR RUN, IF ANY, AND DETERMINE THE LAST VALUE OF I
+004540*    THAT WAS FULLY PROCESSED.  THE FILE IS THEN REOPENED FOR
+004550*    OUTPUT SO THIS RUN WRITES ITS OWN CHECKPOINT TRAIL.
+004560******************************************************************
+004570 1500-READ-LAST-CHECKPOINT.
+004580     OPEN INPUT CHECKPOINT-FILE.
+004590     IF WS-CKP-FILE-OK
+004600         PERFORM 1510-READ-ONE-CHECKPOINT THRU 1510-EXIT
+004610             UNTIL WS-CKP-FILE-AT-EOF
+004620         CLOSE CHECKPOINT-FILE
+004630     END-IF.
+004631*    THE LAST RUN'S FINAL CHECKPOINT RECORD SHOWS IT ENDED
+004632*    CLEANLY (OR THERE IS NO PRIOR CHECKPOINT AT ALL) -- THIS
+004633*    IS JUST THE NEXT SCHEDULED RUN, NOT A RESTART, SO DO NOT
+004634*    RESUME FROM A LEFTOVER RESTART POINT.
+004635     IF NOT WS-CKPT-WAS-RUNNING
+004636         MOVE 0 TO WS-RESTART-I
+004637     END-IF.
+004640     MOVE "00" TO WS-CKP-FILE-STATUS.
+004650     OPEN OUTPUT CHECKPOINT-FILE.
+004660     IF NOT WS-CKP-FILE-OK
+004670         MOVE "CHKPTFL"   TO WS-ERR-SOURCE
+004680         MOVE "CHECKPOINT FILE OPEN FAILED -- RUN ABORTED"
+004690             TO WS-ERR-REASON
+004700         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+004710         MOVE 16 TO RETURN-CODE
+004720         STOP RUN
+004730     END-IF.
+004740     SET WS-CKP-FILE-OPENED TO TRUE.
+004750     MOVE WS-RESTART-I TO I.
+004760     GO TO 1500-EXIT.
+004770  1500-EXIT.
+004780      EXIT.
+004790 
+004800  1510-READ-ONE-CHECKPOINT.
+004810      READ CHECKPOINT-FILE INTO FB-CHECKPOINT-RECORD
+004820          AT END
+004830              SET WS-CKP-FILE-AT-EOF TO TRUE
+004840              GO TO 1510-EXIT
+004850      END-READ.
+004860      MOVE FB-CKPT-LAST-I TO WS-RESTART-I.
+004865      MOVE FB-CKPT-STATUS TO WS-CKPT-LAST-STATUS.
+004870      GO TO 1510-EXIT.
+004880  1510-EXIT.
+004890      EXIT.
+004900
+004910******************************************************************
+004920*    2000-PROCESS-ITEMS -- IN BATCH MODE, CLASSIFY I = 1 THRU
+004930*    WS-UPPER-BOUND AGAINST EVERY RULE IN FB-RULES-TABLE, RESUMING
+004940*    FROM THE LAST CHECKPOINT IF ANY.  IN ORDER-FILE MODE, EACH
+004950*    ORDER RECORD SUPPLIES ITS OWN VALUE TO CLASSIFY IN PLACE OF
+004960*    THE SYNTHETIC COUNTER.
+004970******************************************************************
+004980 2000-PROCESS-ITEMS.
+004990     EVALUATE TRUE
+005000         WHEN WS-RUN-MODE-ORDER
+005010             PERFORM 2500-PROCESS-ORDER-FILE THRU 2500-EXIT
+005011         WHEN I > WS-UPPER-BOUND
+005012*            A CHECKPOINT LEFT BY A PRIOR RUN IS AHEAD OF THE
+005013*            CURRENT UPPER BOUND -- MOST LIKELY THE BOUND WAS
+005014*            LOWERED THROUGH FIZZMNT AFTER A PARTIAL RUN.  REPORT
+005015*            IT RATHER THAN LET THE SUBTRACTION BELOW GO NEGATIVE
+005016*            AND WRAP INTO THE UNSIGNED REMAINING-COUNT FIELD.
+005017             MOVE "CHKPTFL"   TO WS-ERR-SOURCE
+005018             MOVE "CKPT RESTART PT EXCEEDS BOUND, NONE DONE"
+005019                 TO WS-ERR-REASON
+005020             PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+005030         WHEN OTHER
+005040             COMPUTE WS-REMAINING-COUNT = WS-UPPER-BOUND - I
+005050             PERFORM WS-REMAINING-COUNT TIMES
+005060                 PERFORM 2100-CLASSIFY-ONE THRU 2100-EXIT
+005070             END-PERFORM
+005075             SET WS-RUN-FULLY-COMPLETE TO TRUE
+005080     END-EVALUATE.
+005085     GO TO 2000-EXIT.
+005090 2000-EXIT.
+005100     EXIT.
+005110
+005120******************************************************************
+005130*    2100-CLASSIFY-ONE -- BATCH MODE: ADVANCE THE SYNTHETIC
+005140*    COUNTER I, CLASSIFY IT, AND WRITE THE REPORT DETAIL LINE.
+005150******************************************************************
+005160 2100-CLASSIFY-ONE.
+005170     ADD 1 TO I.
+005180     PERFORM 2150-CLASSIFY-VALUE THRU 2150-EXIT.
+005190     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+005200         ADD 1 TO WS-PAGE-NO
+005210         PERFORM 1400-PRINT-HEADINGS THRU 1400-EXIT
+005220     END-IF.
+005230     MOVE I TO FB-RPT-DTL-VALUE.
+005240     IF WS-RESULT-LABEL = SPACES
+005250         MOVE SPACES TO FB-RPT-DTL-LABEL
+005260     ELSE
+005270         MOVE WS-RESULT-LABEL (1:WS-RESULT-PTR - 1)
+005280             TO FB-RPT-DTL-LABEL
+005290     END-IF.
+005300     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-DETAIL-LINE.
+005310     ADD 1 TO WS-LINES-ON-PAGE.
+005320     PERFORM 2700-UPDATE-TOTALS-AND-CKPT THRU 2700-EXIT.
+005330     GO TO 2100-EXIT.
+005340 2100-EXIT.
+005350     EXIT.
+005360
+005370******************************************************************
+005380*    2150-CLASSIFY-VALUE -- CHECK THE CURRENT VALUE OF I AGAINST
+005390*    EVERY RULE IN FB-RULES-TABLE AND BUILD THE CONCATENATED
+005400*    LABEL IN WS-RESULT-LABEL.  SHARED BY BATCH AND ORDER-FILE
+005410*    MODE SO BOTH CLASSIFY THE SAME WAY.
+005420******************************************************************
+005430 2150-CLASSIFY-VALUE.
+005440     MOVE SPACES TO WS-RESULT-LABEL.
+005450     MOVE 0 TO WS-MATCH-COUNT.
+005460     MOVE 1 TO WS-RESULT-PTR.
+005470     MOVE 0 TO WS-AUD-MOD1-RESULT.
+005480     MOVE 0 TO WS-AUD-MOD2-RESULT.
+005485     MOVE "N" TO WS-LBL-OVERFLOW-SW.
+005490     PERFORM 2110-CHECK-ONE-RULE THRU 2110-EXIT
+005500         VARYING FB-RUL-IDX FROM 1 BY 1
+005510         UNTIL FB-RUL-IDX > FB-RUL-COUNT.
+005515     IF WS-LBL-OVERFLOW
+005516         MOVE "RULEFILE"  TO WS-ERR-SOURCE
+005517         MOVE "MATCHED LABELS EXCEED RESULT LABEL WIDTH"
+005518             TO WS-ERR-REASON
+005519         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+005520     END-IF.
+005521     GO TO 2150-EXIT.
+005530 2150-EXIT.
+005540     EXIT.
+005550
+005560******************************************************************
+005570*    2500-PROCESS-ORDER-FILE -- ORDER-FILE MODE: READ EVERY
+005580*    RECORD ON THE UPSTREAM ORDER-FILE EXTRACT AND CLASSIFY IT.
+005590******************************************************************
+005600 2500-PROCESS-ORDER-FILE.
+005610     OPEN INPUT ORDER-FILE.
+005620     IF NOT WS-ORD-FILE-OK
+005630         MOVE "ORDRFILE"  TO WS-ERR-SOURCE
+005640         MOVE "ORDER FILE NOT AVAILABLE, NO ORDERS CLASSIFIED"
+005650             TO WS-ERR-REASON
+005660         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+005670         MOVE 8 TO RETURN-CODE
+005680         GO TO 2500-EXIT
+005690     END-IF.
+005700     SET WS-ORD-FILE-OPENED TO TRUE.
+005710     OPEN OUTPUT ORDER-FILE-OUT.
+005720     IF NOT WS-ORO-FILE-OK
+005730         MOVE "ORDROUT"   TO WS-ERR-SOURCE
+005740         MOVE "ORDER OUTPUT FILE OPEN FAILED -- RUN ABORTED"
+005750             TO WS-ERR-REASON
+005760         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+005770         MOVE 16 TO RETURN-CODE
+005780         STOP RUN
+005790     END-IF.
+005800     SET WS-ORO-FILE-OPENED TO TRUE.
+005801     IF WS-RESTART-I > 0
+005802*        A PRIOR RUN'S CHECKPOINT SHOWS THE LAST ORDER ID FULLY
+005803*        CLASSIFIED.  SKIP FORWARD TO THAT RECORD WITHOUT
+005804*        REWRITING IT BEFORE RESUMING NORMAL PROCESSING, SINCE
+005805*        ORDER-FILE IS LINE SEQUENTIAL AND HAS NO POSITIONING
+005806*        BY KEY -- THIS KEEPS A RESTART FROM DUPLICATING ROWS
+005807*        ALREADY WRITTEN TO ORDROUT AND AUDITLOG.
+005808         SET WS-ORD-SKIPPING TO TRUE
+005809     END-IF.
+005810     PERFORM 2600-CLASSIFY-ORDER THRU 2600-EXIT
+005820         UNTIL WS-ORD-FILE-AT-EOF.
+005821     IF WS-ORD-SKIPPING
+005822*        END OF FILE WAS REACHED WITHOUT EVER FINDING THE
+005823*        CHECKPOINTED RESTART ID -- MOST LIKELY ORDER-FILE WAS
+005824*        REGENERATED OR REORDERED SINCE THE CHECKPOINT WAS
+005825*        WRITTEN.  EVERY RECORD ON THIS RUN WAS SKIPPED AND
+005826*        NOTHING WAS CLASSIFIED, SO SAY SO INSTEAD OF ENDING
+005827*        CLEAN AT RETURN-CODE 0.
+005828         MOVE "ORDRFILE"  TO WS-ERR-SOURCE
+005829         MOVE "CKPT RESTART ID NOT FOUND, NONE CLASSIFIED"
+005830             TO WS-ERR-REASON
+005831         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+005832         MOVE 8 TO RETURN-CODE
+005833     ELSE
+005834         SET WS-RUN-FULLY-COMPLETE TO TRUE
+005835     END-IF.
+005836     GO TO 2500-EXIT.
+005840 2500-EXIT.
+005850     EXIT.
+005860
+005870******************************************************************
+005880*    2600-CLASSIFY-ORDER -- READ ONE ORDER-FILE RECORD, CLASSIFY
+005890*    ITS ID, AND WRITE THE ORIGINAL RECORD PLUS LABEL TO
+005900*    ORDER-FILE-OUT AND A MATCHING DETAIL LINE TO THE REPORT.
+005910******************************************************************
+005920 2600-CLASSIFY-ORDER.
+005930     READ ORDER-FILE INTO FB-ORDER-RECORD
+005940         AT END
+005950             SET WS-ORD-FILE-AT-EOF TO TRUE
+005960             GO TO 2600-EXIT
+005970     END-READ.
+005971     IF WS-ORD-SKIPPING
+005972         IF FB-ORD-ID NUMERIC AND FB-ORD-ID = WS-RESTART-I
+005973             MOVE "N" TO WS-ORD-SKIP-SW
+005974         END-IF
+005975         GO TO 2600-EXIT
+005976     END-IF.
+005980     IF FB-ORD-ID NOT NUMERIC
+005990         MOVE "ORDRFILE"  TO WS-ERR-SOURCE
+006000         MOVE "ORDER RECORD HAS A NON-NUMERIC ID, SKIPPED"
+006010             TO WS-ERR-REASON
+006020         PERFORM 9100-WRITE-ERROR-RECORD THRU 9100-EXIT
+006030         GO TO 2600-EXIT
+006040     END-IF.
+006050     MOVE FB-ORD-ID TO I.
+006060     PERFORM 2150-CLASSIFY-VALUE THRU 2150-EXIT.
+006070     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+006080         ADD 1 TO WS-PAGE-NO
+006090         PERFORM 1400-PRINT-HEADINGS THRU 1400-EXIT
+006100     END-IF.
+006110     MOVE I TO FB-RPT-DTL-VALUE.
+006120     MOVE FB-ORD-ID TO FB-ORDOUT-ID.
+006130     MOVE FB-ORD-DATA TO FB-ORDOUT-DATA.
+006140     IF WS-RESULT-LABEL = SPACES
+006150         MOVE SPACES TO FB-RPT-DTL-LABEL
+006160         MOVE SPACES TO FB-ORDOUT-LABEL
+006170     ELSE
+006180         MOVE WS-RESULT-LABEL (1:WS-RESULT-PTR - 1)
+006190             TO FB-RPT-DTL-LABEL
+006200         MOVE WS-RESULT-LABEL (1:WS-RESULT-PTR - 1)
+006210             TO FB-ORDOUT-LABEL
+006220     END-IF.
+006230     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-DETAIL-LINE.
+006240     ADD 1 TO WS-LINES-ON-PAGE.
+006250     WRITE ORDER-FILE-OUT-RECORD FROM FB-ORDER-OUT-RECORD.
+006260     PERFORM 2700-UPDATE-TOTALS-AND-CKPT THRU 2700-EXIT.
+006270     GO TO 2600-EXIT.
+006280 2600-EXIT.
+006290     EXIT.
+006300
+006310******************************************************************
+006320*    2700-UPDATE-TOTALS-AND-CKPT -- BUMP THE END-OF-RUN CONTROL
+006330*    TOTALS FOR THE VALUE JUST CLASSIFIED AND COMMIT A CHECKPOINT
+006340*    EVERY WS-CKPT-INTERVAL VALUES.  SHARED BY BATCH AND
+006350*    ORDER-FILE MODE.
+006360******************************************************************
+006370 2700-UPDATE-TOTALS-AND-CKPT.
+006380     PERFORM 2800-WRITE-AUDIT-RECORD THRU 2800-EXIT.
+006390     ADD 1 TO WS-CNT-TOTAL.
+006400     EVALUATE TRUE
+006410         WHEN WS-MATCH-COUNT = 0
+006420             ADD 1 TO WS-CNT-NONE
+006430         WHEN WS-MATCH-COUNT = 1
+006440             ADD 1 TO WS-CNT-SINGLE
+006450         WHEN OTHER
+006460             ADD 1 TO WS-CNT-MULTIPLE
+006470     END-EVALUATE.
+006480     ADD 1 TO WS-CKPT-COUNTER.
+006490     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+006500         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+006510         MOVE 0 TO WS-CKPT-COUNTER
+006520     END-IF.
+006530     GO TO 2700-EXIT.
+006540 2700-EXIT.
+006550     EXIT.
+006560
+006570******************************************************************
+006580*    2800-WRITE-AUDIT-RECORD -- WRITE ONE AUDIT-LOG RECORD FOR
+006590*    THE VALUE JUST CLASSIFIED, SHOWING THE RUN-ID, TIME OF DAY,
+006600*    THE FIRST TWO RULE-TABLE MOD RESULTS, AND THE LABEL CHOSEN.
+006610******************************************************************
+006620 2800-WRITE-AUDIT-RECORD.
+006630     MOVE WS-RUN-ID TO FB-AUD-RUN-ID.
+006640     ACCEPT WS-AUDIT-TIME FROM TIME.
+006650     MOVE WS-AUDIT-TIME TO FB-AUD-TIME.
+006660     MOVE I TO FB-AUD-VALUE.
+006670     MOVE WS-AUD-MOD1-RESULT TO FB-AUD-MOD3-RESULT.
+006680     MOVE WS-AUD-MOD2-RESULT TO FB-AUD-MOD5-RESULT.
+006690     IF WS-RESULT-LABEL = SPACES
+006700         MOVE SPACES TO FB-AUD-LABEL
+006710     ELSE
+006720         MOVE WS-RESULT-LABEL (1:WS-RESULT-PTR - 1)
+006730             TO FB-AUD-LABEL
+006740     END-IF.
+006750     WRITE AUDIT-FILE-RECORD FROM FB-AUDIT-RECORD.
+006760     GO TO 2800-EXIT.
+006770 2800-EXIT.
+006780     EXIT.
+006790
+006800******************************************************************
+006810*    2200-WRITE-CHECKPOINT -- COMMIT THE CURRENT VALUE OF I TO
+006820*    THE CHECKPOINT FILE SO A RERUN CAN RESUME FROM HERE.
+006830******************************************************************
+006840 2200-WRITE-CHECKPOINT.
+006845     MOVE SPACES TO FB-CHECKPOINT-RECORD.
+006850     MOVE I TO FB-CKPT-LAST-I.
+006855     SET FB-CKPT-RUNNING TO TRUE.
+006860     WRITE CHECKPOINT-FILE-RECORD FROM FB-CHECKPOINT-RECORD.
+006870     GO TO 2200-EXIT.
+006880  2200-EXIT.
+006890      EXIT.
+006900
+006901******************************************************************
+006902*    2250-WRITE-COMPLETION-CKPT -- CALLED ONLY WHEN THIS RUN RAN
+006903*    ALL THE WAY THROUGH TO A GENUINE SUCCESSFUL COMPLETION.
+006904*    WRITES ONE FINAL CHECKPOINT RECORD MARKED COMPLETE SO THE
+006905*    NEXT SCHEDULED RUN STARTS FRESH INSTEAD OF TREATING THIS
+006906*    RUN'S LAST POSITION AS A RESTART POINT.
+006907******************************************************************
+006908 2250-WRITE-COMPLETION-CKPT.
+006909     MOVE SPACES TO FB-CHECKPOINT-RECORD.
+006910     MOVE I TO FB-CKPT-LAST-I.
+006911     SET FB-CKPT-COMPLETE TO TRUE.
+006912     WRITE CHECKPOINT-FILE-RECORD FROM FB-CHECKPOINT-RECORD.
+006913     GO TO 2250-EXIT.
+006914 2250-EXIT.
+006915     EXIT.
+006916
+006910 2110-CHECK-ONE-RULE.
+006920     COMPUTE WS-MOD-RESULT =
+006930         FUNCTION MOD(I FB-RUL-TBL-DIVISOR (FB-RUL-IDX)).
+006940     IF WS-MOD-RESULT = 0
+006950         ADD 1 TO WS-MATCH-COUNT
+006955         IF NOT WS-LBL-OVERFLOW
+006960             STRING FUNCTION TRIM(FB-RUL-TBL-LABEL (FB-RUL-IDX))
+006970                 DELIMITED BY SIZE
+006980                 INTO WS-RESULT-LABEL
+006990                 WITH POINTER WS-RESULT-PTR
+006995                 ON OVERFLOW
+006996                     SET WS-LBL-OVERFLOW TO TRUE
+006997             END-STRING
+006998         END-IF
+007000     END-IF.
+007010     IF FB-RUL-IDX = 1
+007020         MOVE WS-MOD-RESULT TO WS-AUD-MOD1-RESULT
+007030     END-IF.
+007040     IF FB-RUL-IDX = 2
+007050         MOVE WS-MOD-RESULT TO WS-AUD-MOD2-RESULT
+007060     END-IF.
+007070     GO TO 2110-EXIT.
+007080 2110-EXIT.
+007090     EXIT.
+007100
+007110******************************************************************
+007120*    8000-PRINT-SUMMARY -- WRITE THE END-OF-RUN CONTROL-TOTAL
+007130*    BLOCK TO THE REPORT AND TO THE SUMMARY FILE SO THE JOB
+007140*    CAN BE RECONCILED AGAINST THE EXPECTED COUNTS.
+007150******************************************************************
+007160 8000-PRINT-SUMMARY.
+007170     MOVE SPACES TO FIZZBUZZ-RPT-RECORD.
+007180     WRITE FIZZBUZZ-RPT-RECORD.
+007190     MOVE "NO RULE MATCHED (PLAIN)    " TO FB-RPT-SUM-LIT.
+007200     MOVE WS-CNT-NONE TO FB-RPT-SUM-COUNT.
+007210     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-SUMMARY-LINE.
+007220     MOVE "ONE RULE MATCHED           " TO FB-RPT-SUM-LIT.
+007230     MOVE WS-CNT-SINGLE TO FB-RPT-SUM-COUNT.
+007240     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-SUMMARY-LINE.
+007250     MOVE "TWO OR MORE RULES MATCHED  " TO FB-RPT-SUM-LIT.
+007260     MOVE WS-CNT-MULTIPLE TO FB-RPT-SUM-COUNT.
+007270     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-SUMMARY-LINE.
+007280     MOVE "TOTAL VALUES CLASSIFIED    " TO FB-RPT-SUM-LIT.
+007290     MOVE WS-CNT-TOTAL TO FB-RPT-SUM-COUNT.
+007300     WRITE FIZZBUZZ-RPT-RECORD FROM FB-RPT-SUMMARY-LINE.
+007310     MOVE WS-RUN-DATE     TO FB-SUM-RUN-DATE.
+007320     MOVE WS-CNT-NONE     TO FB-SUM-NONE-CNT.
+007330     MOVE WS-CNT-SINGLE   TO FB-SUM-SINGLE-CNT.
+007340     MOVE WS-CNT-MULTIPLE TO FB-SUM-MULTIPLE-CNT.
+007350     MOVE WS-CNT-TOTAL    TO FB-SUM-TOTAL-CNT.
+007360     WRITE SUMMARY-FILE-RECORD FROM FB-SUMMARY-RECORD.
+007370     GO TO 8000-EXIT.
+007380 8000-EXIT.
+007390     EXIT.
+007400
+007410******************************************************************
+007420*    9000-TERMINATE -- CLOSE ANY FILES THAT WERE OPENED.
+007430******************************************************************
+007440 9000-TERMINATE.
+007450     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+007460     IF WS-CTL-FILE-OPENED
+007470         CLOSE CONTROL-FILE
+007480     END-IF.
+007490     IF WS-RUL-FILE-OPENED
+007500         CLOSE RULES-FILE
+007510     END-IF.
+007520     IF WS-RPT-FILE-OPENED
+007530         CLOSE FIZZBUZZ-RPT
+007540     END-IF.
+007550     IF WS-SUM-FILE-OPENED
+007560         CLOSE SUMMARY-FILE
+007570     END-IF.
+007580     IF WS-CKP-FILE-OPENED AND WS-RUN-FULLY-COMPLETE
+007585         PERFORM 2250-WRITE-COMPLETION-CKPT THRU 2250-EXIT
+007586     END-IF.
+007590     IF WS-CKP-FILE-OPENED
+007595         CLOSE CHECKPOINT-FILE
+007600     END-IF.
+007610     IF WS-ORD-FILE-OPENED
+007620         CLOSE ORDER-FILE
+007630     END-IF.
+007640     IF WS-ORO-FILE-OPENED
+007650         CLOSE ORDER-FILE-OUT
+007660     END-IF.
+007670     IF WS-AUD-FILE-OPENED
+007680         CLOSE AUDIT-FILE
+007690     END-IF.
+007700     IF WS-ERROR-COUNT > 0 AND RETURN-CODE = 0
+007710         MOVE 4 TO RETURN-CODE
+007720     END-IF.
+007730     IF WS-ERR-FILE-OPENED
+007740         CLOSE ERROR-FILE
+007750     END-IF.
+007760     GO TO 9000-EXIT.
+007770 9000-EXIT.
+007780     EXIT.
+007790
+007800******************************************************************
+007810*    9100-WRITE-ERROR-RECORD -- WRITE ONE RECORD TO THE ERROR
+007820*    REPORT FOR A BAD PARAMETER, BAD DATA RECORD, OR FAILED FILE
+007830*    OPEN, AND BUMP THE RUNNING ERROR COUNT SO THE SCHEDULER CAN
+007840*    TELL A CLEAN RUN FROM ONE THAT SKIPPED SOMETHING.
+007850******************************************************************
+007860 9100-WRITE-ERROR-RECORD.
+007870     MOVE WS-RUN-ID      TO FB-ERR-RUN-ID.
+007880     MOVE WS-ERR-SOURCE  TO FB-ERR-SOURCE.
+007890     MOVE WS-ERR-REASON  TO FB-ERR-REASON.
+007900     WRITE ERROR-FILE-RECORD FROM FB-ERROR-RECORD.
+007910     ADD 1 TO WS-ERROR-COUNT.
+007920     GO TO 9100-EXIT.
+007930 9100-EXIT.
+007940     EXIT.
+007950
