@@ -0,0 +1,184 @@
+000010 IDENTIFICATION  DIVISION.
+000020 PROGRAM-ID.     FIZZCHK.
+000030 AUTHOR.         J R MERCER.
+000040 INSTALLATION.   BATCH PRODUCTION SUPPORT.
+000050 DATE-WRITTEN.   2026-08-08.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MOD HISTORY:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  ---------------------------------------
+000110*    2026-08-08  JRM  ORIGINAL PROGRAM.  PRE-FLIGHT RECORD-COUNT
+000120*                     CHECK RUN AS A STEP AHEAD OF FIZZBUZZ IN
+000130*                     THE NIGHTLY JOB STREAM.  COMPARES AN
+000140*                     EXPECTED COUNT, SUPPLIED AS A JCL PARM, TO
+000150*                     THE COUNT FIZZBUZZ IS ABOUT TO ACTUALLY
+000160*                     PROCESS (THE CONTROL FILE'S UPPER BOUND IN
+000170*                     BATCH MODE, OR THE ORDER-FILE RECORD COUNT
+000180*                     IN ORDER-FILE-DRIVEN MODE) SO A SHRUNKEN OR
+000190*                     SWOLLEN UPSTREAM FILE IS CAUGHT BEFORE
+000200*                     FIZZBUZZ EVER OPENS ITS OUTPUT FILES.
+000210******************************************************************
+000220
+000230 ENVIRONMENT     DIVISION.
+000240 CONFIGURATION   SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270
+000280 INPUT-OUTPUT    SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CONTROL-FILE
+000310         ASSIGN TO "CTLFILE"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-CTL-FILE-STATUS.
+000340
+000350     SELECT ORDER-FILE
+000360         ASSIGN TO "ORDRFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-ORD-FILE-STATUS.
+000390
+000400 DATA            DIVISION.
+000410 FILE            SECTION.
+000420 FD  CONTROL-FILE
+000430     RECORDING MODE IS F.
+000440 01  CONTROL-FILE-RECORD           PIC X(31).
+000450
+000460 FD  ORDER-FILE
+000470     RECORDING MODE IS F.
+000480 01  ORDER-FILE-RECORD             PIC X(45).
+000490
+000500 WORKING-STORAGE SECTION.
+000510******************************************************************
+000520*    CONTROL FILE AND ORDER-FILE RECORD LAYOUTS -- SHARED WITH
+000530*    FIZZBUZZ SO THE COUNT CHECKED HERE IS THE SAME COUNT
+000540*    FIZZBUZZ WILL ACTUALLY PROCESS.
+000550******************************************************************
+000560 COPY FBCTLREC.
+000570 COPY FBORDREC.
+000580
+000590******************************************************************
+000600*    SWITCHES AND FILE STATUS FIELDS
+000610******************************************************************
+000620 01  WS-CTL-FILE-STATUS            PIC X(02) VALUE "00".
+000630     88  WS-CTL-FILE-OK            VALUE "00".
+000640     88  WS-CTL-FILE-NOT-FOUND     VALUE "35".
+000650
+000660 01  WS-ORD-FILE-STATUS            PIC X(02) VALUE "00".
+000670     88  WS-ORD-FILE-OK            VALUE "00".
+000680     88  WS-ORD-FILE-NOT-FOUND     VALUE "35".
+000690     88  WS-ORD-FILE-AT-EOF        VALUE "10".
+000700
+000710******************************************************************
+000720*    COUNT-CHECK WORKING FIELDS
+000730******************************************************************
+000740 01  WS-UPPER-BOUND                PIC 9(05) VALUE 50.
+000750 01  WS-RUN-MODE                   PIC X(01) VALUE "B".
+000760     88  WS-RUN-MODE-ORDER         VALUE "O".
+000770 01  WS-ACTUAL-COUNT               PIC 9(05) VALUE 0.
+000780 01  WS-EXPECTED-COUNT             PIC 9(05) VALUE 0.
+000790
+000800 LINKAGE         SECTION.
+000810 01  PARM-AREA.
+000820     05  PARM-LEN                  PIC S9(04) COMP.
+000830     05  PARM-DATA                 PIC X(05).
+000840
+000850 PROCEDURE         DIVISION USING PARM-AREA.
+000860******************************************************************
+000870*    0000-MAINLINE -- READ THE EXPECTED COUNT FROM THE JCL PARM,
+000880*    DETERMINE THE COUNT FIZZBUZZ IS ABOUT TO PROCESS, COMPARE
+000890*    THE TWO, AND SET RETURN-CODE FOR THE NEXT STEP'S COND= TEST.
+000900******************************************************************
+000910 0000-MAINLINE.
+000920     PERFORM 1000-GET-EXPECTED-COUNT THRU 1000-EXIT.
+000930     PERFORM 2000-GET-ACTUAL-COUNT THRU 2000-EXIT.
+000940     PERFORM 3000-COMPARE-COUNTS THRU 3000-EXIT.
+000950     STOP RUN.
+000960
+000970******************************************************************
+000980*    1000-GET-EXPECTED-COUNT -- THE EXPECTED COUNT ARRIVES AS
+000990*    DIGITS IN THE JCL PARM, E.G. EXEC PGM=FIZZCHK,PARM='00050'.
+001000******************************************************************
+001010 1000-GET-EXPECTED-COUNT.
+001020     IF PARM-LEN > 0
+001030         MOVE PARM-DATA TO WS-EXPECTED-COUNT
+001040     END-IF.
+001050     GO TO 1000-EXIT.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090******************************************************************
+001100*    2000-GET-ACTUAL-COUNT -- READ THE CONTROL FILE TO SEE WHICH
+001110*    MODE FIZZBUZZ WILL RUN IN.  IN BATCH MODE THE ACTUAL COUNT
+001120*    IS THE CONTROL FILE'S UPPER BOUND; IN ORDER-FILE-DRIVEN MODE
+001130*    IT IS THE NUMBER OF RECORDS ON THE ORDER-FILE EXTRACT.
+001140******************************************************************
+001150 2000-GET-ACTUAL-COUNT.
+001160     OPEN INPUT CONTROL-FILE.
+001170     IF WS-CTL-FILE-OK
+001180         READ CONTROL-FILE INTO FB-CONTROL-RECORD
+001190         IF FB-CTL-UPPER-BOUND NUMERIC
+001200             MOVE FB-CTL-UPPER-BOUND TO WS-UPPER-BOUND
+001210         END-IF
+001220         IF FB-CTL-MODE NOT = SPACE
+001230             MOVE FB-CTL-MODE TO WS-RUN-MODE
+001240         END-IF
+001250         CLOSE CONTROL-FILE
+001260     END-IF.
+001270     IF WS-RUN-MODE-ORDER
+001280         PERFORM 2100-COUNT-ORDER-FILE THRU 2100-EXIT
+001290     ELSE
+001300         MOVE WS-UPPER-BOUND TO WS-ACTUAL-COUNT
+001310     END-IF.
+001320     GO TO 2000-EXIT.
+001330 2000-EXIT.
+001340     EXIT.
+001350
+001360 2100-COUNT-ORDER-FILE.
+001370     MOVE 0 TO WS-ACTUAL-COUNT.
+001380     OPEN INPUT ORDER-FILE.
+001390     IF WS-ORD-FILE-OK
+001400         PERFORM 2110-COUNT-ONE-RECORD THRU 2110-EXIT
+001410             UNTIL WS-ORD-FILE-AT-EOF
+001420         CLOSE ORDER-FILE
+001430     END-IF.
+001440     GO TO 2100-EXIT.
+001450 2100-EXIT.
+001460     EXIT.
+001470
+001480 2110-COUNT-ONE-RECORD.
+001490     READ ORDER-FILE
+001500         AT END
+001510             SET WS-ORD-FILE-AT-EOF TO TRUE
+001520             GO TO 2110-EXIT
+001530     END-READ.
+001540     ADD 1 TO WS-ACTUAL-COUNT.
+001550     GO TO 2110-EXIT.
+001560 2110-EXIT.
+001570     EXIT.
+001580
+001590******************************************************************
+001600*    3000-COMPARE-COUNTS -- SET RETURN-CODE 0 WHEN THE COUNTS
+001610*    AGREE, 4 WHEN NO EXPECTED COUNT WAS SUPPLIED (NOTHING TO
+001620*    CHECK AGAINST), OR 8 WHEN THEY DISAGREE, SO THE FIZZBUZZ
+001630*    STEP'S COND= CAN SKIP THE RUN ON A MISMATCH.
+001640******************************************************************
+001650 3000-COMPARE-COUNTS.
+001660     IF WS-EXPECTED-COUNT = 0
+001670         DISPLAY "FIZZCHK: NO EXPECTED COUNT SUPPLIED IN PARM"
+001680             " -- COUNT CHECK SKIPPED"
+001690         MOVE 4 TO RETURN-CODE
+001700     ELSE
+001710         IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+001720             DISPLAY "FIZZCHK: ACTUAL COUNT " WS-ACTUAL-COUNT
+001730                 " MATCHES EXPECTED COUNT " WS-EXPECTED-COUNT
+001740             MOVE 0 TO RETURN-CODE
+001750         ELSE
+001760             DISPLAY "FIZZCHK: ACTUAL COUNT " WS-ACTUAL-COUNT
+001770                 " DOES NOT MATCH EXPECTED COUNT "
+001780                 WS-EXPECTED-COUNT " -- FIZZBUZZ STEP BYPASSED"
+001790             MOVE 8 TO RETURN-CODE
+001800         END-IF
+001810     END-IF.
+001820     GO TO 3000-EXIT.
+001830 3000-EXIT.
+001840     EXIT.
