@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK:     FBCTLREC
+      *    DESCRIPTION:  CONTROL FILE PARAMETER RECORD FOR FIZZBUZZ.
+      *                  SUPPLIES THE LOOP UPPER BOUND AND DIVISOR
+      *                  VALUES SO THEY CAN BE CHANGED BETWEEN RUNS
+      *                  WITHOUT A RECOMPILE.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      *    2026-08-08  JRM  ADDED FB-CTL-MODE SO THE SAME CONTROL
+      *                     FILE CAN SELECT BATCH (SYNTHETIC COUNTER)
+      *                     OR ORDER-FILE-DRIVEN PROCESSING.
+      *    2026-08-08  JRM  REMOVED FB-CTL-DIVISOR-1/2, LEFT OVER FROM
+      *                     BEFORE THE FIZZRULES TABLE EXISTED AND NOT
+      *                     READ OR WRITTEN BY ANY PROGRAM.  THE BYTES
+      *                     ARE RESERVED AS FILLER RATHER THAN REUSED,
+      *                     SINCE EXISTING CTLFILE DATASETS ARE LAID
+      *                     OUT POSITIONALLY.
+      ******************************************************************
+       01  FB-CONTROL-RECORD.
+           05  FB-CTL-UPPER-BOUND          PIC 9(5).
+           05  FILLER                      PIC X(06).
+           05  FB-CTL-MODE                 PIC X(01).
+           05  FILLER                      PIC X(19).
