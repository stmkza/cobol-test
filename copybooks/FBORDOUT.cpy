@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:     FBORDOUT
+      *    DESCRIPTION:  OUTPUT RECORD LAYOUT FOR ORDER-FILE-DRIVEN
+      *                  MODE -- THE ORIGINAL ORDER-FILE FIELDS PLUS
+      *                  THE CLASSIFICATION LABEL DETERMINED FROM THE
+      *                  FIZZRULES TABLE.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-ORDER-OUT-RECORD.
+           05  FB-ORDOUT-ID                 PIC 9(05).
+           05  FB-ORDOUT-DATA                PIC X(40).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  FB-ORDOUT-LABEL               PIC X(30).
