@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:     FBORDREC
+      *    DESCRIPTION:  INPUT RECORD LAYOUT FOR THE UPSTREAM ORDER-
+      *                  FILE EXTRACT USED IN ORDER-FILE-DRIVEN MODE.
+      *                  FB-ORD-ID IS THE VALUE CLASSIFIED AGAINST THE
+      *                  FIZZRULES TABLE IN PLACE OF THE SYNTHETIC I
+      *                  COUNTER.  FB-ORD-DATA CARRIES THE REMAINDER OF
+      *                  THE ORIGINAL EXTRACT RECORD UNCHANGED.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-ORDER-RECORD.
+           05  FB-ORD-ID                   PIC 9(05).
+           05  FB-ORD-DATA                  PIC X(40).
