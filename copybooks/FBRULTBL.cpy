@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:     FBRULTBL
+      *    DESCRIPTION:  WORKING-STORAGE TABLE HOLDING THE
+      *                  DIVISOR/LABEL RULES LOADED FROM THE
+      *                  FIZZRULES FILE AT START OF RUN.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-RULES-TABLE.
+           05  FB-RUL-COUNT                PIC 9(02) COMP VALUE 0.
+           05  FB-RUL-ENTRY OCCURS 20 TIMES
+                   INDEXED BY FB-RUL-IDX.
+               10  FB-RUL-TBL-DIVISOR      PIC 9(03).
+               10  FB-RUL-TBL-LABEL        PIC X(10).
