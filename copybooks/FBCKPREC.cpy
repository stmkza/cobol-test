@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:     FBCKPREC
+      *    DESCRIPTION:  CHECKPOINT RECORD FOR FIZZBUZZ RESTART.
+      *                  THE LAST RECORD WRITTEN TO THE CHECKPOINT
+      *                  FILE BY THE PRIOR RUN SHOWS THE LAST VALUE
+      *                  OF I THAT WAS FULLY PROCESSED, SO A RERUN
+      *                  CAN RESUME FROM THERE INSTEAD OF FROM I=1.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      *    2026-08-08  JRM  ADDED FB-CKPT-STATUS SO A RUN THAT FINISHED
+      *                     CLEANLY CAN BE TOLD APART FROM ONE THAT WAS
+      *                     INTERRUPTED MID-RUN -- ONLY AN "R" (RUNNING)
+      *                     LAST RECORD MEANS THE NEXT RUN SHOULD
+      *                     ACTUALLY RESTART FROM FB-CKPT-LAST-I.
+      ******************************************************************
+       01  FB-CHECKPOINT-RECORD.
+           05  FB-CKPT-LAST-I               PIC 9(05).
+           05  FB-CKPT-STATUS               PIC X(01).
+               88  FB-CKPT-RUNNING          VALUE "R".
+               88  FB-CKPT-COMPLETE         VALUE "C".
+           05  FILLER                      PIC X(04).
