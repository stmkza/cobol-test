@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK:     FBERRREC
+      *    DESCRIPTION:  ERROR REPORT RECORD FOR THE FIZZBUZZ ERROR
+      *                  FILE.  ONE RECORD IS WRITTEN FOR EVERY BAD
+      *                  PARAMETER, BAD DATA RECORD, OR FAILED FILE
+      *                  OPEN SO THE JOB SCHEDULER CAN TELL A CLEAN RUN
+      *                  FROM ONE THAT SILENTLY SKIPPED SOMETHING.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      *    2026-08-08  JRM  WIDENED FB-ERR-REASON TO X(50) -- SEVERAL
+      *    2026-08-08  JRM  EXISTING MESSAGE LITERALS WERE BEING
+      *    2026-08-08  JRM  TRUNCATED MID-WORD UNDER THE OLD X(40).
+      ******************************************************************
+       01  FB-ERROR-RECORD.
+           05  FB-ERR-RUN-ID                PIC X(08).
+           05  FB-ERR-SOURCE                PIC X(10).
+           05  FB-ERR-REASON                PIC X(50).
