@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    COPYBOOK:     FBRPTLIN
+      *    DESCRIPTION:  PRINT LINE LAYOUTS FOR THE FIZZBUZZ-RPT
+      *                  REPORT -- TWO HEADING LINES AND ONE DETAIL
+      *                  LINE PER CLASSIFIED VALUE.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-RPT-HEADING-1.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FILLER                      PIC X(31)
+                   VALUE "FIZZBUZZ CLASSIFICATION REPORT".
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  FB-RPT-H1-DATE-LIT           PIC X(10)
+                   VALUE "RUN DATE: ".
+           05  FB-RPT-H1-RUN-DATE           PIC X(10).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FB-RPT-H1-PAGE-LIT           PIC X(06)
+                   VALUE "PAGE: ".
+           05  FB-RPT-H1-PAGE-NO            PIC ZZZ9.
+           05  FILLER                      PIC X(09) VALUE SPACES.
+      *
+       01  FB-RPT-HEADING-2.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FILLER                      PIC X(10) VALUE "VALUE".
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(30)
+                   VALUE "CLASSIFICATION".
+      *
+       01  FB-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FB-RPT-DTL-VALUE             PIC ZZZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FB-RPT-DTL-LABEL             PIC X(30).
+      *
+       01  FB-RPT-SUMMARY-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FB-RPT-SUM-LIT               PIC X(30).
+           05  FB-RPT-SUM-COUNT             PIC ZZZ,ZZ9.
