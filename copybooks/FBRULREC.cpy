@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:     FBRULREC
+      *    DESCRIPTION:  FIZZRULES FILE RECORD.  ONE ENTRY PER
+      *                  DIVISOR/LABEL RULE.  THE PROCEDURE DIVISION
+      *                  CHECKS EACH RULE IN FILE ORDER AND
+      *                  CONCATENATES THE LABELS OF EVERY RULE THAT
+      *                  MATCHES, SO ADDING A RULE (E.G. 7 -> "WHIZZ")
+      *                  IS A DATA CHANGE, NOT A CODE CHANGE.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-RULE-RECORD.
+           05  FB-RUL-DIVISOR              PIC 9(03).
+           05  FB-RUL-LABEL                PIC X(10).
