@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:     FBAUDREC
+      *    DESCRIPTION:  DETAIL AUDIT RECORD FOR THE FIZZBUZZ AUDIT
+      *                  LOG -- ONE RECORD PER VALUE CLASSIFIED, SHOWING
+      *                  THE RUN-ID, TIME OF DAY, THE VALUE ITSELF, THE
+      *                  MOD3/MOD5 RESULTS, AND THE LABEL CHOSEN, SO A
+      *                  SINGLE CLASSIFICATION CAN BE TRACED BACK TO
+      *                  EXACTLY WHY IT CAME OUT THE WAY IT DID.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      *    2026-08-08  JRM  WIDENED FB-AUD-MOD3/5-RESULT TO 9(03) --
+      *    2026-08-08  JRM  THE RULES TABLE ALLOWS 3-DIGIT DIVISORS, SO
+      *    2026-08-08  JRM  A 1-DIGIT AUDIT FIELD COULD MISREPORT THE
+      *    2026-08-08  JRM  ACTUAL REMAINDER.
+      ******************************************************************
+       01  FB-AUDIT-RECORD.
+           05  FB-AUD-RUN-ID                PIC X(08).
+           05  FB-AUD-TIME                  PIC X(08).
+           05  FB-AUD-VALUE                 PIC 9(05).
+           05  FB-AUD-MOD3-RESULT            PIC 9(03).
+           05  FB-AUD-MOD5-RESULT            PIC 9(03).
+           05  FB-AUD-LABEL                 PIC X(30).
