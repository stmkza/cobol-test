@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK:     FBSUMREC
+      *    DESCRIPTION:  END-OF-RUN CONTROL-TOTAL RECORD FOR THE
+      *                  FIZZBUZZ SUMMARY FILE.  ONE RECORD IS
+      *                  WRITTEN PER RUN SO THE JOB CAN BE
+      *                  RECONCILED AGAINST THE EXPECTED COUNTS.
+      *    MOD HISTORY:
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ---------------------------------------
+      *    2026-08-08  JRM  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  FB-SUMMARY-RECORD.
+           05  FB-SUM-RUN-DATE              PIC X(10).
+           05  FB-SUM-NONE-CNT               PIC 9(07).
+           05  FB-SUM-SINGLE-CNT             PIC 9(07).
+           05  FB-SUM-MULTIPLE-CNT           PIC 9(07).
+           05  FB-SUM-TOTAL-CNT              PIC 9(07).
