@@ -0,0 +1,48 @@
+//FIZZBZJ  JOB (ACCTNO),'FIZZBUZZ NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB:       FIZZBZJ                                          *
+//*  PROGRAMS:  FIZZCHK, FIZZBUZZ                                *
+//*  MOD HISTORY:                                                *
+//*  DATE       INIT  DESCRIPTION                                *
+//*  ---------- ----  ----------------------------------------   *
+//*  2026-08-08  JRM  ORIGINAL JOB.  CHKSTEP RUNS FIZZCHK AS A    *
+//*                   PRE-FLIGHT RECORD-COUNT CHECK AGAINST THE   *
+//*                   EXPECTED-COUNT PARAMETER BELOW BEFORE       *
+//*                   FIZZSTEP (FIZZBUZZ ITSELF) IS ALLOWED TO    *
+//*                   RUN.  RAISE THE CHKSTEP PARM WHENEVER THE   *
+//*                   CONTROL FILE'S UPPER BOUND (OR THE ORDER-   *
+//*                   FILE EXTRACT'S RECORD COUNT, IN ORDER-FILE- *
+//*                   DRIVEN MODE) IS CHANGED FOR A RUN.          *
+//*--------------------------------------------------------------*
+//*
+//* STEP 1 -- PRE-FLIGHT RECORD-COUNT CHECK.
+//* PARM IS THE EXPECTED COUNT (5 DIGITS).  FIZZCHK SETS:
+//*    RC=0  COUNTS AGREE
+//*    RC=4  NO EXPECTED COUNT SUPPLIED, CHECK SKIPPED
+//*    RC=8  COUNTS DISAGREE -- FIZZSTEP BELOW IS BYPASSED
+//*
+//CHKSTEP  EXEC PGM=FIZZCHK,PARM='00050'
+//CTLFILE  DD   DSN=PROD.FIZZBUZZ.CTLFILE,DISP=SHR
+//ORDRFILE DD   DSN=PROD.FIZZBUZZ.ORDRFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP 2 -- THE FIZZBUZZ CLASSIFICATION RUN ITSELF.  SKIPPED
+//* WHEN CHKSTEP RETURNS RC=8 (COUNT MISMATCH).
+//*
+//FIZZSTEP EXEC PGM=FIZZBUZZ,COND=(7,GT,CHKSTEP)
+//CTLFILE  DD   DSN=PROD.FIZZBUZZ.CTLFILE,DISP=SHR
+//RULEFILE DD   DSN=PROD.FIZZBUZZ.RULEFILE,DISP=SHR
+//FIZZRPT  DD   DSN=PROD.FIZZBUZZ.RPT,
+//             DISP=(MOD,CATLG,CATLG)
+//FIZZSUM  DD   DSN=PROD.FIZZBUZZ.SUMMARY,
+//             DISP=(MOD,CATLG,CATLG)
+//CHKPTFL  DD   DSN=PROD.FIZZBUZZ.CHKPT,DISP=SHR
+//ORDRFILE DD   DSN=PROD.FIZZBUZZ.ORDRFILE,DISP=SHR
+//ORDROUT  DD   DSN=PROD.FIZZBUZZ.ORDROUT,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITLOG DD   DSN=PROD.FIZZBUZZ.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//ERRRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
