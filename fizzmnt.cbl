@@ -0,0 +1,349 @@
+000010 IDENTIFICATION  DIVISION.
+000020 PROGRAM-ID.     FIZZMNT.
+000030 AUTHOR.         J R MERCER.
+000040 INSTALLATION.   BATCH PRODUCTION SUPPORT.
+000050 DATE-WRITTEN.   2026-08-08.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MOD HISTORY:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  ---------------------------------------
+000110*    2026-08-08  JRM  ORIGINAL PROGRAM.  AN ONLINE MAINTENANCE
+000120*                     TRANSACTION LETTING AN OPERATOR VIEW AND
+000130*                     UPDATE THE FIZZBUZZ CONTROL FILE (UPPER
+000140*                     BOUND AND RUN MODE) AND THE FIZZRULES
+000150*                     DIVISOR/LABEL TABLE WITHOUT EDITING SOURCE
+000160*                     OR HAND-EDITING THE PARAMETER FILES.  THE
+000170*                     CHANGE TAKES EFFECT ON THE NEXT FIZZBUZZ
+000180*                     BATCH RUN.
+000190******************************************************************
+000200
+000210 ENVIRONMENT     DIVISION.
+000220 CONFIGURATION   SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250
+000260 INPUT-OUTPUT    SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CONTROL-FILE
+000290         ASSIGN TO "CTLFILE"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CTL-FILE-STATUS.
+000320
+000330     SELECT RULES-FILE
+000340         ASSIGN TO "RULEFILE"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RUL-FILE-STATUS.
+000370
+000380 DATA            DIVISION.
+000390 FILE            SECTION.
+000400 FD  CONTROL-FILE
+000410     RECORDING MODE IS F.
+000420 01  CONTROL-FILE-RECORD           PIC X(31).
+000430
+000440 FD  RULES-FILE
+000450     RECORDING MODE IS F.
+000460 01  RULES-FILE-RECORD             PIC X(13).
+000470
+000480 WORKING-STORAGE SECTION.
+000490******************************************************************
+000500*    CONTROL FILE AND FIZZRULES FILE RECORD LAYOUTS -- SHARED
+000510*    WITH FIZZBUZZ SO A CHANGE MADE HERE IS READ UNCHANGED BY
+000520*    THE NEXT BATCH RUN.
+000530******************************************************************
+000540 COPY FBCTLREC.
+000550 COPY FBRULREC.
+000560 COPY FBRULTBL.
+000570
+000580******************************************************************
+000590*    SWITCHES AND FILE STATUS FIELDS
+000600******************************************************************
+000610 01  WS-CTL-FILE-STATUS            PIC X(02) VALUE "00".
+000620     88  WS-CTL-FILE-OK            VALUE "00".
+000630     88  WS-CTL-FILE-NOT-FOUND     VALUE "35".
+000640     88  WS-CTL-FILE-AT-EOF        VALUE "10".
+000650
+000660 01  WS-RUL-FILE-STATUS            PIC X(02) VALUE "00".
+000670     88  WS-RUL-FILE-OK            VALUE "00".
+000680     88  WS-RUL-FILE-NOT-FOUND     VALUE "35".
+000690     88  WS-RUL-FILE-AT-EOF        VALUE "10".
+000700
+000710******************************************************************
+000720*    MAINTENANCE TRANSACTION WORKING FIELDS
+000730******************************************************************
+000740 01  WS-MNT-DONE-SW                PIC X(01) VALUE "N".
+000750     88  WS-MNT-DONE               VALUE "Y".
+000751 01  WS-MNT-RULES-TRUNC-SW         PIC X(01) VALUE "N".
+000752     88  WS-MNT-RULES-TRUNCATED    VALUE "Y".
+000753 01  WS-MNT-SAVE-FAIL-SW           PIC X(01) VALUE "N".
+000754     88  WS-MNT-SAVE-FAILED        VALUE "Y".
+000760 01  WS-MNT-CHOICE                 PIC 9(01) VALUE 0.
+000770 01  WS-MNT-MAX-ROWS               PIC 9(02) VALUE 10.
+000780 01  WS-MNT-TGT-IDX                PIC 9(02) COMP VALUE 0.
+000790 01  WS-MNT-SAVED-MSG              PIC X(50) VALUE SPACES.
+000800
+000810 SCREEN SECTION.
+000820******************************************************************
+000830*    SCR-MENU -- MAIN MENU.
+000840******************************************************************
+000850 01  SCR-MENU.
+000860     05  BLANK SCREEN.
+000870     05  LINE 01 COL 01 VALUE "FIZZMNT -- PARAMETER MAINTENANCE".
+000880     05  LINE 03 COL 01 VALUE "1.  MAINTAIN UPPER BOUND/RUN MODE".
+000890     05  LINE 04 COL 01 VALUE "2.  MAINTAIN DIVISOR/LABEL RULES".
+000900     05  LINE 05 COL 01 VALUE "3.  SAVE CHANGES AND EXIT".
+000910     05  LINE 06 COL 01 VALUE "4.  EXIT WITHOUT SAVING".
+000920     05  LINE 08 COL 01 PIC X(50) FROM WS-MNT-SAVED-MSG.
+000930     05  LINE 10 COL 01 VALUE "SELECTION: ".
+000940     05  LINE 10 COL 12 PIC 9(01) USING WS-MNT-CHOICE.
+000950
+000960******************************************************************
+000970*    SCR-BOUND -- UPPER BOUND AND RUN MODE MAINTENANCE.
+000980******************************************************************
+000990 01  SCR-BOUND.
+001000     05  BLANK SCREEN.
+001010     05  LINE 01 COL 01 VALUE "MAINTAIN UPPER BOUND / RUN MODE".
+001020     05  LINE 03 COL 01 VALUE "UPPER BOUND . . . . . : ".
+001030     05  LINE 03 COL 25 PIC 9(05) USING FB-CTL-UPPER-BOUND.
+001040     05  LINE 04 COL 01 VALUE "RUN MODE (B/O) . . . . : ".
+001050     05  LINE 04 COL 26 PIC X(01) USING FB-CTL-MODE.
+001060     05  LINE 06 COL 01
+001070         VALUE "  (B = SYNTHETIC COUNTER, O = ORDER-FILE)".
+001080
+001090******************************************************************
+001100*    SCR-RULES -- DIVISOR/LABEL RULE TABLE MAINTENANCE.  ONE ROW
+001110*    PER RULE, UP TO WS-MNT-MAX-ROWS.  A ROW WITH DIVISOR 0 IS
+001120*    TREATED AS UNUSED AND IS DROPPED WHEN THE TABLE IS SAVED.
+001130******************************************************************
+001140 01  SCR-RULES.
+001150     05  BLANK SCREEN.
+001160     05  LINE 01 COL 01 VALUE "MAINTAIN DIVISOR / LABEL RULES".
+001170     05  LINE 02 COL 01 VALUE "DIVISOR   LABEL".
+001180     05  LINE 03 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (1).
+001190     05  LINE 03 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (1).
+001200     05  LINE 04 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (2).
+001210     05  LINE 04 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (2).
+001220     05  LINE 05 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (3).
+001230     05  LINE 05 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (3).
+001240     05  LINE 06 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (4).
+001250     05  LINE 06 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (4).
+001260     05  LINE 07 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (5).
+001270     05  LINE 07 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (5).
+001280     05  LINE 08 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (6).
+001290     05  LINE 08 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (6).
+001300     05  LINE 09 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (7).
+001310     05  LINE 09 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (7).
+001320     05  LINE 10 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (8).
+001330     05  LINE 10 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (8).
+001340     05  LINE 11 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (9).
+001350     05  LINE 11 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (9).
+001360     05  LINE 12 COL 01 PIC 9(03) USING FB-RUL-TBL-DIVISOR (10).
+001370     05  LINE 12 COL 11 PIC X(10) USING FB-RUL-TBL-LABEL (10).
+001380     05  LINE 14 COL 01
+001390         VALUE "(SET A ROW DIVISOR TO 000 TO DROP IT)".
+001400
+001410 PROCEDURE         DIVISION.
+001420******************************************************************
+001430*    0000-MAINLINE -- LOAD THE CURRENT PARAMETERS, RUN THE MENU
+001440*    UNTIL THE OPERATOR EXITS, THEN STOP.
+001450******************************************************************
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001480     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+001490         UNTIL WS-MNT-DONE.
+001500     STOP RUN.
+001510
+001520******************************************************************
+001530*    1000-INITIALIZE -- READ THE CURRENT CONTROL FILE AND
+001540*    FIZZRULES TABLE INTO WORKING STORAGE SO THE OPERATOR STARTS
+001550*    FROM TODAY'S LIVE VALUES.  MISSING FILES START THE OPERATOR
+001560*    FROM THE SHOP-STANDARD DEFAULTS, THE SAME AS FIZZBUZZ ITSELF.
+001570******************************************************************
+001580 1000-INITIALIZE.
+001590     MOVE 50 TO FB-CTL-UPPER-BOUND.
+001600     MOVE "B" TO FB-CTL-MODE.
+001610     OPEN INPUT CONTROL-FILE.
+001620     IF WS-CTL-FILE-OK
+001630         READ CONTROL-FILE INTO FB-CONTROL-RECORD
+001640         CLOSE CONTROL-FILE
+001650     END-IF.
+001660     MOVE 0 TO FB-RUL-COUNT.
+001670     OPEN INPUT RULES-FILE.
+001680     IF WS-RUL-FILE-OK
+001690         PERFORM 1100-READ-ONE-RULE THRU 1100-EXIT
+001700             UNTIL WS-RUL-FILE-AT-EOF
+001710                OR FB-RUL-COUNT = 10
+001711         IF NOT WS-RUL-FILE-AT-EOF
+001712             SET WS-MNT-RULES-TRUNCATED TO TRUE
+001713         END-IF
+001720         CLOSE RULES-FILE
+001730     END-IF.
+001740     GO TO 1000-EXIT.
+001750 1000-EXIT.
+001760     EXIT.
+001770
+001780 1100-READ-ONE-RULE.
+001790     READ RULES-FILE INTO FB-RULE-RECORD
+001800         AT END
+001810             SET WS-RUL-FILE-AT-EOF TO TRUE
+001820             GO TO 1100-EXIT
+001830     END-READ.
+001840     ADD 1 TO FB-RUL-COUNT.
+001850     SET FB-RUL-IDX TO FB-RUL-COUNT.
+001860     MOVE FB-RUL-DIVISOR TO FB-RUL-TBL-DIVISOR (FB-RUL-IDX).
+001870     MOVE FB-RUL-LABEL   TO FB-RUL-TBL-LABEL (FB-RUL-IDX).
+001880     GO TO 1100-EXIT.
+001890 1100-EXIT.
+001900     EXIT.
+001910
+001920******************************************************************
+001930*    2000-MENU-LOOP -- SHOW THE MAIN MENU AND DISPATCH ONE
+001940*    OPERATOR SELECTION.
+001950******************************************************************
+001960 2000-MENU-LOOP.
+001970     DISPLAY SCR-MENU.
+001980     ACCEPT SCR-MENU.
+001990     EVALUATE WS-MNT-CHOICE
+002000         WHEN 1
+002010             PERFORM 2100-MAINTAIN-BOUND THRU 2100-EXIT
+002020         WHEN 2
+002030             PERFORM 2200-MAINTAIN-RULES THRU 2200-EXIT
+002040         WHEN 3
+002050             PERFORM 2300-SAVE-AND-EXIT THRU 2300-EXIT
+002060         WHEN 4
+002070             SET WS-MNT-DONE TO TRUE
+002080         WHEN OTHER
+002090             MOVE "*** INVALID SELECTION ***" TO WS-MNT-SAVED-MSG
+002100     END-EVALUATE.
+002110     GO TO 2000-EXIT.
+002120 2000-EXIT.
+002130     EXIT.
+002140
+002150******************************************************************
+002160*    2100-MAINTAIN-BOUND -- VIEW/CHANGE THE UPPER BOUND AND RUN
+002170*    MODE.  VALUES ARE HELD IN WORKING STORAGE UNTIL THE OPERATOR
+002180*    EXPLICITLY SAVES FROM THE MAIN MENU.
+002190******************************************************************
+002200 2100-MAINTAIN-BOUND.
+002210     DISPLAY SCR-BOUND.
+002220     ACCEPT SCR-BOUND.
+002230     MOVE "UPPER BOUND / RUN MODE UPDATED -- NOT YET SAVED"
+002240         TO WS-MNT-SAVED-MSG.
+002250     GO TO 2100-EXIT.
+002260 2100-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300*    2200-MAINTAIN-RULES -- VIEW/CHANGE THE DIVISOR/LABEL RULES.
+002310*    AFTER THE OPERATOR KEYS THE SCREEN THE TABLE IS COMPACTED SO
+002320*    ANY ROW LEFT AT DIVISOR 000 DROPS OUT AND THE SURVIVING
+002330*    RULES STAY CONTIGUOUS, WHICH IS WHAT FIZZBUZZ'S RULE-TABLE
+002340*    LOOKUP EXPECTS.
+002350******************************************************************
+002360 2200-MAINTAIN-RULES.
+002370     DISPLAY SCR-RULES.
+002380     ACCEPT SCR-RULES.
+002390     PERFORM 2210-COMPACT-RULES-TABLE THRU 2210-EXIT.
+002400     MOVE "DIVISOR / LABEL RULES UPDATED -- NOT YET SAVED"
+002410         TO WS-MNT-SAVED-MSG.
+002420     GO TO 2200-EXIT.
+002430 2200-EXIT.
+002440     EXIT.
+002450
+002460 2210-COMPACT-RULES-TABLE.
+002470     MOVE 0 TO WS-MNT-TGT-IDX.
+002480     PERFORM 2220-COMPACT-ONE-ROW THRU 2220-EXIT
+002490         VARYING FB-RUL-IDX FROM 1 BY 1
+002500         UNTIL FB-RUL-IDX > WS-MNT-MAX-ROWS.
+002510     MOVE WS-MNT-TGT-IDX TO FB-RUL-COUNT.
+002520     GO TO 2210-EXIT.
+002530 2210-EXIT.
+002540     EXIT.
+002550
+002560 2220-COMPACT-ONE-ROW.
+002570     IF FB-RUL-TBL-DIVISOR (FB-RUL-IDX) NOT = ZERO
+002580         ADD 1 TO WS-MNT-TGT-IDX
+002590         IF WS-MNT-TGT-IDX NOT = FB-RUL-IDX
+002600             MOVE FB-RUL-TBL-DIVISOR (FB-RUL-IDX)
+002610                 TO FB-RUL-TBL-DIVISOR (WS-MNT-TGT-IDX)
+002620             MOVE FB-RUL-TBL-LABEL (FB-RUL-IDX)
+002630                 TO FB-RUL-TBL-LABEL (WS-MNT-TGT-IDX)
+002640         END-IF
+002650     END-IF.
+002660     GO TO 2220-EXIT.
+002670 2220-EXIT.
+002680     EXIT.
+002690
+002700******************************************************************
+002710*    2300-SAVE-AND-EXIT -- REWRITE THE CONTROL FILE AND FIZZRULES
+002720*    FILE FROM WORKING STORAGE SO THE NEXT FIZZBUZZ BATCH RUN
+002730*    PICKS UP THE OPERATOR'S CHANGES, THEN END THE TRANSACTION.
+002731*    THE RULES FILE IS NEVER REWRITTEN WHEN RULEFILE HAD MORE
+002732*    ROWS ON FILE THAN THIS SCREEN CAN HOLD -- DOING SO WOULD
+002733*    SILENTLY DROP THE ROWS THIS TRANSACTION NEVER LOADED.  THE
+002734*    OPERATOR IS SENT BACK TO THE MENU WITH A WARNING INSTEAD OF
+002735*    BEING EXITED, AND MUST MAINTAIN THAT RULES FILE DIRECTLY.
+002740******************************************************************
+002750 2300-SAVE-AND-EXIT.
+002755     MOVE "N" TO WS-MNT-SAVE-FAIL-SW.
+002760     PERFORM 2310-WRITE-CONTROL-FILE THRU 2310-EXIT.
+002761     IF WS-MNT-SAVE-FAILED
+002762         MOVE "CONTROL FILE SAVE FAILED -- NOT SAVED"
+002763             TO WS-MNT-SAVED-MSG
+002764         DISPLAY "FIZZMNT: CONTROL FILE OPEN FAILED, NOTHING"
+002765             " SAVED"
+002766     ELSE
+002767         IF WS-MNT-RULES-TRUNCATED
+002768             MOVE "RULEFILE NOT SAVED -- TOO MANY ROWS FOR SCREEN"
+002769                 TO WS-MNT-SAVED-MSG
+002770             DISPLAY "FIZZMNT: RULEFILE NOT SAVED, MAINTAIN IT"
+002771                 " DIRECTLY"
+002772         ELSE
+002773             PERFORM 2320-WRITE-RULES-FILE THRU 2320-EXIT
+002774             IF WS-MNT-SAVE-FAILED
+002775                 MOVE "RULES FILE SAVE FAILED -- NOT FULLY SAVED"
+002776                     TO WS-MNT-SAVED-MSG
+002777                 DISPLAY "FIZZMNT: RULES FILE OPEN FAILED, NOT"
+002778                     " SAVED"
+002779             ELSE
+002780                 SET WS-MNT-DONE TO TRUE
+002781             END-IF
+002782         END-IF
+002786     END-IF.
+002790     GO TO 2300-EXIT.
+002800 2300-EXIT.
+002810     EXIT.
+002820
+002830 2310-WRITE-CONTROL-FILE.
+002840     OPEN OUTPUT CONTROL-FILE.
+002841     IF NOT WS-CTL-FILE-OK
+002842         SET WS-MNT-SAVE-FAILED TO TRUE
+002843         GO TO 2310-EXIT
+002844     END-IF.
+002850     WRITE CONTROL-FILE-RECORD FROM FB-CONTROL-RECORD.
+002860     CLOSE CONTROL-FILE.
+002870     GO TO 2310-EXIT.
+002880 2310-EXIT.
+002890     EXIT.
+002900
+002910 2320-WRITE-RULES-FILE.
+002920     OPEN OUTPUT RULES-FILE.
+002921     IF NOT WS-RUL-FILE-OK
+002922         SET WS-MNT-SAVE-FAILED TO TRUE
+002923         GO TO 2320-EXIT
+002924     END-IF.
+002930     PERFORM 2330-WRITE-ONE-RULE THRU 2330-EXIT
+002940         VARYING FB-RUL-IDX FROM 1 BY 1
+002950         UNTIL FB-RUL-IDX > FB-RUL-COUNT.
+002960     CLOSE RULES-FILE.
+002970     GO TO 2320-EXIT.
+002980 2320-EXIT.
+002990     EXIT.
+003000
+003010 2330-WRITE-ONE-RULE.
+003020     MOVE FB-RUL-TBL-DIVISOR (FB-RUL-IDX) TO FB-RUL-DIVISOR.
+003030     MOVE FB-RUL-TBL-LABEL (FB-RUL-IDX)   TO FB-RUL-LABEL.
+003040     WRITE RULES-FILE-RECORD FROM FB-RULE-RECORD.
+003050     GO TO 2330-EXIT.
+003060 2330-EXIT.
+003070     EXIT.
